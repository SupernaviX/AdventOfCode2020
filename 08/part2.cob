@@ -1,10 +1,20 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. part1.
+       PROGRAM-ID. part2.
 
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT input-file ASSIGN TO 'input'
+               SELECT input-file ASSIGN TO DYNAMIC ws-input-file
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT report-file ASSIGN TO DYNAMIC ws-report-file
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT restart-file ASSIGN TO DYNAMIC ws-restart-file
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-restart-status.
+               SELECT corrected-file ASSIGN TO DYNAMIC ws-corrected-file
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT other-fixes-file ASSIGN TO DYNAMIC
+               ws-other-fixes-file
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -13,100 +23,476 @@
            01 command.
                05 command-name PIC A(3).
                05 blank-space PIC X.
-               05 command-value PIC 9(5).
+               05 command-value PIC 9(6).
+
+           FD restart-file.
+           01 restart-record.
+               05 rst-frontier-count PIC 9(5).
+               05 FILLER             PIC X(1).
+               05 rst-entry-index    PIC 9(5).
+               05 FILLER             PIC X(1).
+               05 rst-entry-value    PIC 9(5).
+
+           FD report-file.
+           01 report-record PIC X(80).
+
+           FD corrected-file.
+           01 corrected-record PIC X(10).
+
+           FD other-fixes-file.
+           01 other-fix-record PIC X(80).
 
            WORKING-STORAGE SECTION.
+           01 ws-input-file PIC X(100).
+           01 ws-report-file PIC X(100).
+           01 ws-restart-file PIC X(100).
+           01 ws-other-fixes-file PIC X(100).
            01 ws-command.
                05 ws-command-name PIC A(3).
                05 blank-space PIC X.
-               05 ws-command-value PIC 9(5).
+               05 ws-command-value PIC 9(6).
            01 state PIC 9.
                88 done-reading value 1.
                88 solved       value 2.
            01 eof PIC 9.
            01 row-count PIC 9(5) USAGE IS COMP.
            01 instructions.
-               05 row OCCURS 1000 TIMES.
+               05 row OCCURS 10000 TIMES.
                    10 row-name PIC A(3).
                    10 row-value USAGE IS COMP-2.
                    10 row-seen PIC 9.
                    10 row-region PIC 9(5) USAGE IS COMP.
            01 pc PIC 9(5) USAGE IS COMP.
-           01 acc PIC 9(5) USAGE IS COMP.
+           01 acc PIC S9(5) USAGE IS COMP.
 
            01 reg-count PIC 9(5) USAGE IS COMP.
            01 regions.
-               05 region OCCURS 1000 TIMES.
+               05 region OCCURS 10000 TIMES.
                    10 reg-lo PIC 9(5) USAGE IS COMP.
                    10 reg-hi PIC 9(5) USAGE IS COMP.
                    10 reg-seen PIC 9.
                    10 reg-from PIC 9(5) USAGE IS COMP.
-                   10 reg-from-table OCCURS 100 TIMES.
+                   10 reg-from-table OCCURS 1000 TIMES.
                        15 neighbor PIC 9(5) USAGE IS COMP.
                        15 neighbor-bc PIC 9(5) USAGE IS COMP.
 
            01 frontier-count PIC 9(5) USAGE IS COMP.
            01 frontier-table.
-               05 frontier-row OCCURS 100 TIMES.
+               05 frontier-row OCCURS 5000 TIMES.
                    10 frontier PIC 9(5) USAGE IS COMP.
 
            01 seen-table.
-               05 seen-row OCCURS 1000 TIMES.
+               05 seen-row OCCURS 10000 TIMES.
                    10 seen PIC 9(5) USAGE IS COMP.
 
            01 offset PIC 9(5) USAGE IS COMP.
+           01 jmp-target PIC S9(6) USAGE IS COMP.
            01 target PIC 9(5) USAGE IS COMP.
            01 change PIC 9(5) USAGE IS COMP.
 
+           01 ws-from-op PIC A(3).
+           01 ws-to-op PIC A(3).
+
+           01 ws-restart-status PIC XX.
+           01 checkpoint-interval PIC 9(5) USAGE IS COMP VALUE 500.
+           01 checkpoint-tally PIC 9(5) USAGE IS COMP VALUE 0.
+           01 checkpoint-idx PIC 9(5) USAGE IS COMP.
+           01 restart-state PIC 9.
+               88 resumed-from-restart VALUE 1.
+           01 bad-count PIC 9(5) USAGE IS COMP VALUE 0.
+
+           01 ws-report-line.
+               05 rpt-label-pc    PIC X(20) VALUE
+                   "INSTRUCTION CHANGED:".
+               05 rpt-pc          PIC Z(4)9.
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 rpt-label-from  PIC X(6)  VALUE "FROM: ".
+               05 rpt-from        PIC A(3).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 rpt-label-to    PIC X(4)  VALUE "TO: ".
+               05 rpt-to          PIC A(3).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 rpt-label-acc   PIC X(12) VALUE "FINAL ACC: ".
+               05 rpt-acc         PIC -(5)9.
+               05 FILLER          PIC X(18) VALUE SPACES.
+
+           01 ws-other-fix-line.
+               05 ofr-label-pc    PIC X(20) VALUE
+                   "INSTRUCTION CHANGED:".
+               05 ofr-pc          PIC Z(4)9.
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ofr-label-from  PIC X(6)  VALUE "FROM: ".
+               05 ofr-from        PIC A(3).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ofr-label-to    PIC X(4)  VALUE "TO: ".
+               05 ofr-to          PIC A(3).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ofr-label-acc   PIC X(12) VALUE "FINAL ACC: ".
+               05 ofr-acc         PIC -(5)9.
+               05 FILLER          PIC X(18) VALUE SPACES.
+
+           01 ws-status-line PIC X(80) VALUE SPACES.
+           01 ws-status-count PIC Z(5)9.
+           01 ws-status-acc PIC -(5)9.
+
+           01 ws-corrected-line.
+               05 crec-name  PIC A(3).
+               05 crec-sep   PIC X.
+               05 crec-value PIC X(6).
+
+           01 ws-corrected-file PIC X(100).
+           01 ws-corrected-sign PIC X.
+           01 ws-corrected-digits PIC Z(4)9.
+           01 ws-corrected-value PIC X(6).
+
+           01 reset-pc PIC 9(5) USAGE IS COMP.
+           01 try-pc PIC 9(5) USAGE IS COMP.
+           01 saved-name PIC A(3).
+           01 fix-idx PIC 9(5) USAGE IS COMP.
+           01 fix-count PIC 9(5) USAGE IS COMP VALUE 0.
+           01 fixes-table.
+               05 fix-row OCCURS 10000 TIMES.
+                   10 fix-pc   PIC 9(5) USAGE IS COMP.
+                   10 fix-from PIC A(3).
+                   10 fix-to   PIC A(3).
+                   10 fix-acc  PIC S9(5) USAGE IS COMP.
+
        PROCEDURE DIVISION.
+           PERFORM GET-INPUT-FILE-NAME.
+           PERFORM SET-AUX-FILE-NAMES.
            OPEN INPUT input-file.
            MOVE 0 TO row-count.
            PERFORM UNTIL done-reading
-               ADD 1 TO row-count
                READ input-file INTO ws-command
                    AT END MOVE 1 TO state
                END-READ
-               MOVE ws-command-name TO row-name(row-count)
-               COMPUTE row-value(row-count) =
-                   FUNCTION NUMVAL(ws-command-value)
-               MOVE 0 to row-seen(row-count)
+               IF NOT done-reading
+                   ADD 1 TO row-count
+                   IF row-count IS GREATER THAN 10000 THEN
+                       DISPLAY "BOOT SCRIPT TOO LONG - EXCEEDS 10000 "
+                           "INSTRUCTIONS"
+                       MOVE SPACES TO ws-status-line
+                       STRING "SCRIPT REJECTED - EXCEEDS 10000 "
+                               DELIMITED BY SIZE
+                           "INSTRUCTIONS" DELIMITED BY SIZE
+                           INTO ws-status-line
+                       PERFORM WRITE-STATUS-REPORT
+                       PERFORM WRITE-OTHER-FIXES
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE ws-command-name TO row-name(row-count)
+                   MOVE 0 to row-seen(row-count)
+                   IF row-name(row-count) IS NOT EQUAL TO 'acc'
+                           AND row-name(row-count) IS NOT EQUAL TO 'jmp'
+                           AND row-name(row-count) IS NOT EQUAL TO 'nop'
+                           AND row-name(row-count) IS NOT EQUAL TO 'mul'
+                           AND row-name(row-count) IS NOT EQUAL TO
+                               'set' THEN
+      * Flag it but keep loading - we want the full exception list,
+      * not just the first bad line.
+                       DISPLAY "LINE " row-count
+                           ": UNRECOGNIZED OPCODE '"
+                           row-name(row-count) "'"
+                       ADD 1 TO bad-count
+                   END-IF
+                   IF FUNCTION TEST-NUMVAL(ws-command-value)
+                           IS NOT EQUAL TO 0 THEN
+                       DISPLAY "LINE " row-count
+                           ": UNREADABLE OPERAND '"
+                           ws-command-value "'"
+                       ADD 1 TO bad-count
+                       MOVE 0 TO row-value(row-count)
+                   ELSE
+                       COMPUTE row-value(row-count) =
+                           FUNCTION NUMVAL(ws-command-value)
+                   END-IF
+               END-IF
            END-PERFORM.
            CLOSE input-file.
 
+           IF bad-count IS GREATER THAN 0 THEN
+               DISPLAY bad-count " INVALID LINE(S) - SCRIPT REJECTED"
+               MOVE bad-count TO ws-status-count
+               MOVE SPACES TO ws-status-line
+               STRING ws-status-count DELIMITED BY SIZE
+                   " INVALID LINE(S) - SCRIPT REJECTED"
+                       DELIMITED BY SIZE
+                   INTO ws-status-line
+               PERFORM WRITE-STATUS-REPORT
+               PERFORM WRITE-OTHER-FIXES
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            MOVE 1 TO pc.
            MOVE 0 TO acc.
-           PERFORM RUN-STEP UNTIL row-seen(pc) IS EQUAL TO 1.
+           PERFORM RUN-STEP UNTIL pc IS GREATER THAN row-count
+               OR pc IS LESS THAN 1
+               OR row-seen(pc) IS EQUAL TO 1.
+           IF pc IS GREATER THAN row-count THEN
+      * The script already runs to completion as given - there is no
+      * loop for a single-instruction swap to fix.
+               DISPLAY "SCRIPT ALREADY TERMINATES - NO FIX NEEDED"
+               SET solved TO TRUE
+               DISPLAY acc
+               MOVE acc TO ws-status-acc
+               MOVE SPACES TO ws-status-line
+               STRING "SCRIPT ALREADY TERMINATES - NO FIX NEEDED, "
+                       DELIMITED BY SIZE
+                   "FINAL ACC:" DELIMITED BY SIZE
+                   ws-status-acc DELIMITED BY SIZE
+                   INTO ws-status-line
+               PERFORM WRITE-STATUS-REPORT
+               PERFORM WRITE-OTHER-FIXES
+               MOVE 0 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
            PERFORM INIT-REGIONS.
            MOVE 1 TO pc.
-           MOVE 1 TO frontier-count.
-           MOVE reg-count TO frontier(frontier-count).
+           PERFORM LOAD-RESTART-CHECKPOINT.
+           IF NOT resumed-from-restart THEN
+               MOVE 1 TO frontier-count
+               MOVE reg-count TO frontier(frontier-count)
+           END-IF.
+           MOVE 0 TO change.
            PERFORM CHECK-FRONTIER UNTIL change IS NOT EQUAL TO 0
                OR frontier-count IS EQUAL TO 0.
+           PERFORM CLEAR-RESTART-CHECKPOINT.
 
-           IF change IS NOT EQUAL TO 0 THEN
-               DISPLAY "Instruction to change: " change
-           ELSE
+      * CHECK-FRONTIER only proposes a candidate region boundary - it
+      * does not itself confirm the swap actually terminates. Every
+      * jmp/nop in the script is tried and resimulated from scratch so
+      * the instruction we report is proven, not just suspected, and
+      * so every other instruction whose swap would also terminate is
+      * on record for audit sign-off.
+           MOVE 0 TO fix-count.
+           PERFORM FIND-ALL-FIXES VARYING try-pc FROM 1 BY 1
+               UNTIL try-pc IS GREATER THAN row-count.
+
+           IF fix-count IS EQUAL TO 0 THEN
+               DISPLAY "NO SINGLE-INSTRUCTION FIX TERMINATES THIS "
+                   "SCRIPT"
+               MOVE SPACES TO ws-status-line
+               STRING "NO SINGLE-INSTRUCTION FIX TERMINATES THIS "
+                       DELIMITED BY SIZE
+                   "SCRIPT" DELIMITED BY SIZE
+                   INTO ws-status-line
+               PERFORM WRITE-STATUS-REPORT
+               PERFORM WRITE-OTHER-FIXES
+               MOVE 4 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-           IF row-name(change) IS EQUAL TO 'jmp'
-               MOVE 'nop' TO row-name(change)
+           MOVE fix-pc(1) TO change.
+           MOVE fix-from(1) TO ws-from-op.
+           MOVE fix-to(1) TO ws-to-op.
+           MOVE fix-acc(1) TO acc.
+           MOVE fix-to(1) TO row-name(change).
+           DISPLAY "Instruction to change: " change.
+           DISPLAY acc.
+           PERFORM WRITE-AUDIT-REPORT.
+           PERFORM WRITE-CORRECTED-SCRIPT.
+           PERFORM WRITE-OTHER-FIXES.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+           GET-INPUT-FILE-NAME.
+           MOVE SPACES TO ws-input-file.
+           ACCEPT ws-input-file FROM COMMAND-LINE.
+           IF ws-input-file IS EQUAL TO SPACES THEN
+               ACCEPT ws-input-file FROM ENVIRONMENT "INPUT_FILE"
+           END-IF.
+           IF ws-input-file IS EQUAL TO SPACES THEN
+               MOVE 'input' TO ws-input-file
+           END-IF.
+
+           SET-AUX-FILE-NAMES.
+      * Every auxiliary output is keyed off the input script's own
+      * name, the same way corrected-file already is, so one script's
+      * report/restart-checkpoint/other-fixes can never be mistaken
+      * for or overwritten by another script's leftover run.
+           MOVE SPACES TO ws-report-file.
+           STRING FUNCTION TRIM(ws-input-file) DELIMITED BY SIZE
+               "-report" DELIMITED BY SIZE
+               INTO ws-report-file.
+           MOVE SPACES TO ws-restart-file.
+           STRING FUNCTION TRIM(ws-input-file) DELIMITED BY SIZE
+               "-restart" DELIMITED BY SIZE
+               INTO ws-restart-file.
+           MOVE SPACES TO ws-other-fixes-file.
+           STRING FUNCTION TRIM(ws-input-file) DELIMITED BY SIZE
+               "-otherfixes" DELIMITED BY SIZE
+               INTO ws-other-fixes-file.
+
+           WRITE-STATUS-REPORT.
+      * Every exit path leaves a fresh report behind, even the ones
+      * that never find or even look for a fix - otherwise a prior,
+      * unrelated run's report would silently survive and be
+      * misattributed to this one.
+           OPEN OUTPUT report-file.
+           MOVE ws-status-line TO report-record.
+           WRITE report-record.
+           CLOSE report-file.
+
+           WRITE-AUDIT-REPORT.
+           OPEN OUTPUT report-file.
+           MOVE change TO rpt-pc.
+           MOVE ws-from-op TO rpt-from.
+           MOVE ws-to-op TO rpt-to.
+           MOVE acc TO rpt-acc.
+           MOVE ws-report-line TO report-record.
+           WRITE report-record.
+           CLOSE report-file.
+
+           WRITE-CORRECTED-SCRIPT.
+           MOVE SPACES TO ws-corrected-file.
+           STRING FUNCTION TRIM(ws-input-file) DELIMITED BY SIZE
+               "-corrected" DELIMITED BY SIZE
+               INTO ws-corrected-file.
+           OPEN OUTPUT corrected-file.
+           PERFORM WRITE-CORRECTED-LINE VARYING pc FROM 1 BY 1
+               UNTIL pc IS GREATER THAN row-count.
+           CLOSE corrected-file.
+
+           WRITE-CORRECTED-LINE.
+           MOVE row-name(pc) TO crec-name.
+           MOVE SPACE TO crec-sep.
+           MOVE SPACES TO ws-corrected-value.
+           IF row-value(pc) IS LESS THAN 0
+               MOVE '-' TO ws-corrected-sign
+               COMPUTE ws-corrected-digits = 0 - row-value(pc)
            ELSE
-               MOVE 'jmp' TO row-name(change)
+               MOVE '+' TO ws-corrected-sign
+               MOVE row-value(pc) TO ws-corrected-digits
            END-IF.
+           STRING ws-corrected-sign DELIMITED BY SIZE
+               FUNCTION TRIM(ws-corrected-digits) DELIMITED BY SIZE
+               INTO ws-corrected-value.
+           MOVE ws-corrected-value TO crec-value.
+           MOVE ws-corrected-line TO corrected-record.
+           WRITE corrected-record.
 
-           MOVE 1 TO pc.
-           MOVE 0 TO acc.
-           PERFORM RUN-STEP UNTIL pc IS GREATER THAN row-count.
-           DISPLAY acc.
-           STOP RUN.
+           WRITE-OTHER-FIXES.
+           OPEN OUTPUT other-fixes-file.
+           PERFORM WRITE-ONE-OTHER-FIX VARYING fix-idx FROM 2 BY 1
+               UNTIL fix-idx IS GREATER THAN fix-count.
+           CLOSE other-fixes-file.
+
+           WRITE-ONE-OTHER-FIX.
+           MOVE fix-pc(fix-idx) TO ofr-pc.
+           MOVE fix-from(fix-idx) TO ofr-from.
+           MOVE fix-to(fix-idx) TO ofr-to.
+           MOVE fix-acc(fix-idx) TO ofr-acc.
+           MOVE ws-other-fix-line TO other-fix-record.
+           WRITE other-fix-record.
+
+           FIND-ALL-FIXES.
+           IF row-name(try-pc) IS EQUAL TO 'jmp'
+                   OR row-name(try-pc) IS EQUAL TO 'nop' THEN
+               MOVE row-name(try-pc) TO saved-name
+               IF saved-name IS EQUAL TO 'jmp'
+                   MOVE 'nop' TO row-name(try-pc)
+               ELSE
+                   MOVE 'jmp' TO row-name(try-pc)
+               END-IF
+               PERFORM RESET-ONE-ROW VARYING reset-pc FROM 1 BY 1
+                   UNTIL reset-pc IS GREATER THAN row-count
+               MOVE 1 TO pc
+               MOVE 0 TO acc
+               PERFORM RUN-STEP UNTIL pc IS GREATER THAN row-count
+                   OR pc IS LESS THAN 1
+                   OR row-seen(pc) IS EQUAL TO 1
+               IF pc IS GREATER THAN row-count THEN
+                   ADD 1 TO fix-count
+                   MOVE try-pc TO fix-pc(fix-count)
+                   MOVE saved-name TO fix-from(fix-count)
+                   MOVE row-name(try-pc) TO fix-to(fix-count)
+                   MOVE acc TO fix-acc(fix-count)
+               END-IF
+               MOVE saved-name TO row-name(try-pc)
+           END-IF.
+
+           RESET-ONE-ROW.
+           MOVE 0 TO row-seen(reset-pc).
+
+           LOAD-RESTART-CHECKPOINT.
+           MOVE 0 TO restart-state.
+           OPEN INPUT restart-file.
+           IF ws-restart-status IS EQUAL TO "00" THEN
+               READ restart-file INTO restart-record
+                   AT END MOVE "10" TO ws-restart-status
+               END-READ
+      * A checkpoint header outside the frontier-table's own bound
+      * cannot belong to this search - reject the whole checkpoint
+      * rather than trust a frontier-count we cannot act on safely.
+               IF ws-restart-status IS EQUAL TO "00"
+                       AND rst-frontier-count IS NOT GREATER THAN 5000
+                       THEN
+                   MOVE rst-frontier-count TO frontier-count
+                   SET resumed-from-restart TO TRUE
+                   PERFORM READ-RESTART-ENTRY
+                       UNTIL ws-restart-status IS NOT EQUAL TO "00"
+               END-IF
+               CLOSE restart-file
+           END-IF.
+
+           READ-RESTART-ENTRY.
+           READ restart-file INTO restart-record
+               AT END MOVE "10" TO ws-restart-status
+           END-READ.
+      * A stale or foreign checkpoint entry can carry an index past
+      * the frontier-table bound or a region value past the region
+      * table this run actually built - both are validated before
+      * ever being used as a subscript or moved in.
+           IF ws-restart-status IS EQUAL TO "00"
+                   AND rst-entry-index IS GREATER THAN 0
+                   AND rst-entry-index IS NOT GREATER THAN 5000
+                   AND rst-entry-value IS GREATER THAN 0
+                   AND rst-entry-value IS NOT GREATER THAN reg-count
+                   THEN
+               MOVE rst-entry-value TO frontier(rst-entry-index)
+           END-IF.
+
+           WRITE-RESTART-CHECKPOINT.
+           OPEN OUTPUT restart-file.
+           MOVE SPACES TO restart-record.
+           MOVE frontier-count TO rst-frontier-count.
+           MOVE 0 TO rst-entry-index.
+           MOVE 0 TO rst-entry-value.
+           WRITE restart-record.
+           PERFORM WRITE-RESTART-ENTRY VARYING checkpoint-idx
+               FROM 1 BY 1
+               UNTIL checkpoint-idx IS GREATER THAN frontier-count.
+           CLOSE restart-file.
+
+           WRITE-RESTART-ENTRY.
+           MOVE SPACES TO restart-record.
+           MOVE frontier-count TO rst-frontier-count.
+           MOVE checkpoint-idx TO rst-entry-index.
+           MOVE frontier(checkpoint-idx) TO rst-entry-value.
+           WRITE restart-record.
+
+           CLEAR-RESTART-CHECKPOINT.
+      * A clean finish needs no resume point - truncate the file so
+      * the next fresh run does not pick up a stale checkpoint.
+           OPEN OUTPUT restart-file.
+           CLOSE restart-file.
 
            RUN-STEP.
            MOVE 1 TO row-seen(pc).
            IF row-name(pc) IS EQUAL TO 'acc' THEN
                ADD row-value(pc) TO acc
            END-IF.
+           IF row-name(pc) IS EQUAL TO 'mul' THEN
+      * Multiply-accumulate diagnostic step.
+               COMPUTE acc = acc * row-value(pc)
+           END-IF.
+           IF row-name(pc) IS EQUAL TO 'set' THEN
+      * Register-set diagnostic step - loads acc directly.
+               MOVE row-value(pc) TO acc
+           END-IF.
            IF row-name(pc) IS EQUAL TO 'jmp' THEN
                COMPUTE pc = row-value(pc) + pc
            ELSE
@@ -124,51 +510,95 @@
                    MOVE 1 TO reg-seen(reg-count)
                END-IF
                IF row-name(pc) IS EQUAL TO 'jmp' THEN
-                   MOVE pc TO reg-hi(reg-count)
-                   ADD 1 TO reg-count
-                   COMPUTE reg-lo(reg-count) = pc + 1
+      * A script with enough JMPs to exhaust the region table stops
+      * opening new regions - the remaining instructions are left in
+      * the current region instead of overflowing it.
+                   IF reg-count IS LESS THAN 10000 THEN
+                       MOVE pc TO reg-hi(reg-count)
+                       ADD 1 TO reg-count
+                       COMPUTE reg-lo(reg-count) = pc + 1
+                   END-IF
                END-IF
                ADD 1 TO pc
            END-PERFORM.
            SUBTRACT 2 FROM reg-count.
+           IF reg-count IS LESS THAN 1 THEN
+      * A script with very few JMPs can leave fewer than two closed
+      * regions - fall back to region 1 as the frontier seed rather
+      * than pass an empty or wrapped region number downstream.
+               MOVE 1 TO reg-count
+           END-IF.
            MOVE 1 TO pc.
            PERFORM UNTIL pc IS GREATER THAN row-count
-               IF row-name(pc) IS NOT EQUAL TO 'acc' THEN
-                   COMPUTE offset = pc + row-value(pc)
-                   MOVE row-region(offset) TO target
-                   IF neighbor(target, reg-from(target))
-                              IS NOT EQUAL TO row-region(pc) THEN
-                       ADD 1 TO reg-from(target)
-                       MOVE row-region(pc)
-                           TO neighbor(target, reg-from(target))
-                       MOVE pc TO neighbor-bc(target, reg-from(target))
+      * Only JMP/NOP are candidate edges into the region graph - an
+      * ACC/MUL/SET operand is a value, not a jump offset, and must
+      * never be used as a subscript here.
+               IF row-name(pc) IS EQUAL TO 'jmp'
+                       OR row-name(pc) IS EQUAL TO 'nop' THEN
+                   COMPUTE jmp-target = pc + row-value(pc)
+      * A JMP/NOP that lands at or before line 1, or past the end of
+      * the script, has no region to record an edge into - FIND-ALL-
+      * FIXES still tries flipping it even though this search skips
+      * it.
+                   IF jmp-target IS GREATER THAN 0
+                           AND jmp-target IS NOT GREATER THAN row-count
+                           THEN
+                       MOVE jmp-target TO offset
+                       MOVE row-region(offset) TO target
+                       IF reg-from(target) IS EQUAL TO 0
+                               OR neighbor(target, reg-from(target))
+                                  IS NOT EQUAL TO row-region(pc) THEN
+                           IF reg-from(target) IS LESS THAN 1000 THEN
+                               ADD 1 TO reg-from(target)
+                               MOVE row-region(pc)
+                                   TO neighbor(target, reg-from(target))
+                               MOVE pc TO
+                                   neighbor-bc(target, reg-from(target))
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
                ADD 1 TO pc
            END-PERFORM.
 
            CHECK-FRONTIER.
+           ADD 1 TO checkpoint-tally.
+           IF checkpoint-tally IS EQUAL TO checkpoint-interval THEN
+               MOVE 0 TO checkpoint-tally
+               PERFORM WRITE-RESTART-CHECKPOINT
+           END-IF.
            MOVE frontier(frontier-count) TO target.
            SUBTRACT 1 FROM frontier-count.
-           IF reg-seen(target - 1) IS EQUAL TO 1 THEN
-      * We visited the region before this, so change its ending JMP 
-               COMPUTE change = reg-lo(target) - 1
+      * A frontier slot a restart checkpoint claimed but never
+      * actually populated (e.g. a header promising more entries than
+      * the file holds) reads back as zero - not a real region number
+      * - so it is validated here, at the point of use, rather than
+      * trusted just because it made it into the table.
+           IF target IS LESS THAN 1 OR target IS GREATER THAN reg-count
+               CONTINUE
            ELSE
-               MOVE 1 TO pc
+               IF target IS GREATER THAN 1
+                       AND reg-seen(target - 1) IS EQUAL TO 1 THEN
+      * We visited the region before this, so change its ending JMP
+                   COMPUTE change = reg-lo(target) - 1
+               ELSE
+                   MOVE 1 TO pc
       * Add everything that could JMP here to the frontier
-               PERFORM UNTIL pc IS GREATER THAN reg-from(target)
+                   PERFORM UNTIL pc IS GREATER THAN reg-from(target)
       * If we visited one of the instructions that COULD JMP here,
       * it must be a NOP which we can switch to a JMP.
-                   IF row-seen(neighbor-bc(target, pc))
-                           IS NOT EQUAL TO 0 THEN
-                       MOVE neighbor-bc(target, pc) TO change
-                   END-IF
-                   IF seen(neighbor(target, pc)) IS EQUAL TO 0 THEN
-                       ADD 1 TO frontier-count
-                       MOVE neighbor(target, pc)
-                           TO frontier(frontier-count)
-                       MOVE 1 TO seen(neighbor(target, pc))
-                   END-IF
-                   ADD 1 TO pc
-               END-PERFORM
+                       IF row-seen(neighbor-bc(target, pc))
+                               IS NOT EQUAL TO 0 THEN
+                           MOVE neighbor-bc(target, pc) TO change
+                       END-IF
+                       IF seen(neighbor(target, pc)) IS EQUAL TO 0
+                               AND frontier-count IS LESS THAN 5000 THEN
+                           ADD 1 TO frontier-count
+                           MOVE neighbor(target, pc)
+                               TO frontier(frontier-count)
+                           MOVE 1 TO seen(neighbor(target, pc))
+                       END-IF
+                       ADD 1 TO pc
+                   END-PERFORM
+               END-IF
            END-IF.
