@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. part3.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT control-file ASSIGN TO DYNAMIC ws-control-file
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT script-file ASSIGN TO DYNAMIC ws-script-name
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT batch-report-file ASSIGN TO 'batchrpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD control-file.
+           01 control-record PIC X(100).
+
+           FD script-file.
+           01 script-command.
+               05 script-command-name PIC A(3).
+               05 script-blank-space PIC X.
+               05 script-command-value PIC 9(6).
+
+           FD batch-report-file.
+           01 batch-report-line PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 ws-detail-line.
+               05 wsd-script      PIC X(20).
+               05 FILLER          PIC X(1).
+               05 wsd-label-acc   PIC X(5) VALUE "ACC: ".
+               05 wsd-acc         PIC -(5)9.
+               05 FILLER          PIC X(1).
+               05 wsd-label-fix   PIC X(7) VALUE "FIXED: ".
+               05 wsd-fix         PIC X(5).
+               05 FILLER          PIC X(1).
+               05 wsd-status      PIC X(4).
+               05 FILLER          PIC X(37).
+           01 ws-total-line.
+               05 wst-label       PIC X(20) VALUE "** GRAND TOTAL **".
+               05 FILLER          PIC X(1).
+               05 wst-label-cnt   PIC X(9) VALUE "SCRIPTS: ".
+               05 wst-scripts     PIC Z(4)9.
+               05 FILLER          PIC X(1).
+               05 wst-label-pass  PIC X(6) VALUE "PASS: ".
+               05 wst-pass        PIC Z(4)9.
+               05 FILLER          PIC X(1).
+               05 wst-label-fail  PIC X(6) VALUE "FAIL: ".
+               05 wst-fail        PIC Z(4)9.
+               05 FILLER          PIC X(1).
+               05 wst-label-acc   PIC X(11) VALUE "TOTAL ACC: ".
+               05 wst-acc         PIC -(7)9.
+               05 FILLER          PIC X(12).
+           01 ws-control-file PIC X(100).
+           01 ws-script-name PIC X(100).
+           01 ws-control-state PIC 9.
+               88 control-done VALUE 1.
+           01 ws-script-state PIC 9.
+               88 script-done VALUE 1.
+           01 ws-script-command.
+               05 ws-script-command-name PIC A(3).
+               05 ws-script-blank-space PIC X.
+               05 ws-script-command-value PIC 9(6).
+
+           01 sim-state PIC 9.
+               88 ran-clean VALUE 1.
+
+           01 pc PIC 9(5) USAGE IS COMP.
+           01 row-count PIC 9(5) USAGE IS COMP.
+           01 instructions.
+               05 row OCCURS 10000 TIMES.
+                   10 row-name PIC A(3).
+                   10 row-value USAGE IS COMP-2.
+                   10 row-seen PIC 9.
+           01 acc PIC S9(5) USAGE IS COMP.
+           01 reset-pc PIC 9(5) USAGE IS COMP.
+
+           01 try-pc PIC 9(5) USAGE IS COMP.
+           01 saved-name PIC A(3).
+           01 found-fix PIC 9.
+               88 fix-found VALUE 1.
+           01 fix-pc PIC 9(5) USAGE IS COMP.
+           01 ws-fix-display PIC Z(4)9.
+           01 ws-status PIC X(4).
+
+           01 bad-count PIC 9(5) USAGE IS COMP VALUE 0.
+
+           01 total-scripts PIC 9(5) USAGE IS COMP VALUE 0.
+           01 total-pass    PIC 9(5) USAGE IS COMP VALUE 0.
+           01 total-fail    PIC 9(5) USAGE IS COMP VALUE 0.
+           01 total-acc     PIC S9(7) USAGE IS COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM GET-CONTROL-FILE-NAME.
+           OPEN INPUT control-file.
+           OPEN OUTPUT batch-report-file.
+           MOVE 0 TO ws-control-state.
+           PERFORM READ-AND-PROCESS-SCRIPT UNTIL control-done.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE control-file.
+           CLOSE batch-report-file.
+           STOP RUN.
+
+           READ-AND-PROCESS-SCRIPT.
+           READ control-file INTO control-record
+               AT END MOVE 1 TO ws-control-state
+           END-READ.
+           IF NOT control-done
+               MOVE FUNCTION TRIM(control-record) TO ws-script-name
+               PERFORM RUN-ONE-SCRIPT
+               PERFORM WRITE-BATCH-LINE
+           END-IF.
+
+           RUN-ONE-SCRIPT.
+           PERFORM LOAD-SCRIPT.
+           ADD 1 TO total-scripts.
+           MOVE 0 TO found-fix.
+           MOVE 0 TO fix-pc.
+           MOVE 0 TO acc.
+           IF bad-count IS GREATER THAN 0 THEN
+      * A script that won't even parse cleanly can't be simulated -
+      * report it as a failure without running it.
+               MOVE "BAD " TO ws-status
+               ADD 1 TO total-fail
+           ELSE
+               PERFORM SIMULATE
+               IF ran-clean THEN
+                   MOVE "PASS" TO ws-status
+                   ADD 1 TO total-pass
+               ELSE
+                   PERFORM TRY-ONE-FIX VARYING try-pc FROM 1 BY 1
+                       UNTIL try-pc IS GREATER THAN row-count
+                           OR fix-found
+                   IF fix-found THEN
+                       MOVE "PASS" TO ws-status
+                       ADD 1 TO total-pass
+                   ELSE
+                       MOVE "FAIL" TO ws-status
+                       ADD 1 TO total-fail
+      * No single swap fixed it - re-run the unmodified script so the
+      * reported accumulator reflects where it was looping.
+                       PERFORM SIMULATE
+                   END-IF
+               END-IF
+           END-IF.
+           ADD acc TO total-acc.
+
+           LOAD-SCRIPT.
+           MOVE 0 TO row-count.
+           MOVE 0 TO bad-count.
+           MOVE 0 TO ws-script-state.
+           OPEN INPUT script-file.
+           PERFORM READ-ONE-SCRIPT-LINE UNTIL script-done.
+           CLOSE script-file.
+
+           READ-ONE-SCRIPT-LINE.
+           READ script-file INTO ws-script-command
+               AT END MOVE 1 TO ws-script-state
+           END-READ.
+           IF NOT script-done
+               ADD 1 TO row-count
+               IF row-count IS GREATER THAN 10000 THEN
+                   DISPLAY "BOOT SCRIPT TOO LONG - EXCEEDS 10000 "
+                       "INSTRUCTIONS: " ws-script-name
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE ws-script-command-name TO row-name(row-count)
+               IF row-name(row-count) IS NOT EQUAL TO 'acc'
+                       AND row-name(row-count) IS NOT EQUAL TO 'jmp'
+                       AND row-name(row-count) IS NOT EQUAL TO 'nop'
+                       AND row-name(row-count) IS NOT EQUAL TO 'mul'
+                       AND row-name(row-count) IS NOT EQUAL TO
+                           'set' THEN
+                   DISPLAY ws-script-name(1:20) " LINE " row-count
+                       ": UNRECOGNIZED OPCODE '"
+                       row-name(row-count) "'"
+                   ADD 1 TO bad-count
+               END-IF
+               IF FUNCTION TEST-NUMVAL(ws-script-command-value)
+                       IS NOT EQUAL TO 0 THEN
+                   DISPLAY ws-script-name(1:20) " LINE " row-count
+                       ": UNREADABLE OPERAND '"
+                       ws-script-command-value "'"
+                   ADD 1 TO bad-count
+                   MOVE 0 TO row-value(row-count)
+               ELSE
+                   COMPUTE row-value(row-count) =
+                       FUNCTION NUMVAL(ws-script-command-value)
+               END-IF
+           END-IF.
+
+           SIMULATE.
+           PERFORM RESET-ONE-ROW VARYING reset-pc FROM 1 BY 1
+               UNTIL reset-pc IS GREATER THAN row-count.
+           MOVE 1 TO pc.
+           MOVE 0 TO acc.
+           MOVE 0 TO sim-state.
+           PERFORM RUN-STEP UNTIL pc IS GREATER THAN row-count
+               OR pc IS LESS THAN 1
+               OR row-seen(pc) IS EQUAL TO 1.
+           IF pc IS GREATER THAN row-count THEN
+               SET ran-clean TO TRUE
+           END-IF.
+
+           RESET-ONE-ROW.
+           MOVE 0 TO row-seen(reset-pc).
+
+           RUN-STEP.
+           MOVE 1 TO row-seen(pc).
+           IF row-name(pc) IS EQUAL TO 'acc' THEN
+               ADD row-value(pc) TO acc
+           END-IF.
+           IF row-name(pc) IS EQUAL TO 'mul' THEN
+               COMPUTE acc = acc * row-value(pc)
+           END-IF.
+           IF row-name(pc) IS EQUAL TO 'set' THEN
+               MOVE row-value(pc) TO acc
+           END-IF.
+           IF row-name(pc) IS EQUAL TO 'jmp' THEN
+               COMPUTE pc = row-value(pc) + pc
+           ELSE
+               ADD 1 TO pc
+           END-IF.
+
+           TRY-ONE-FIX.
+           IF row-name(try-pc) IS EQUAL TO 'jmp'
+                   OR row-name(try-pc) IS EQUAL TO 'nop' THEN
+               MOVE row-name(try-pc) TO saved-name
+               IF saved-name IS EQUAL TO 'jmp' THEN
+                   MOVE 'nop' TO row-name(try-pc)
+               ELSE
+                   MOVE 'jmp' TO row-name(try-pc)
+               END-IF
+               PERFORM SIMULATE
+               IF ran-clean THEN
+                   MOVE try-pc TO fix-pc
+                   MOVE 1 TO found-fix
+               ELSE
+                   MOVE saved-name TO row-name(try-pc)
+               END-IF
+           END-IF.
+
+           WRITE-BATCH-LINE.
+           MOVE SPACES TO ws-detail-line.
+           MOVE ws-script-name(1:20) TO wsd-script.
+           MOVE "ACC: " TO wsd-label-acc.
+           MOVE acc TO wsd-acc.
+           MOVE "FIXED: " TO wsd-label-fix.
+           IF fix-found THEN
+               MOVE fix-pc TO ws-fix-display
+               MOVE ws-fix-display TO wsd-fix
+           ELSE
+               MOVE "NONE " TO wsd-fix
+           END-IF.
+           MOVE ws-status TO wsd-status.
+           MOVE ws-detail-line TO batch-report-line.
+           WRITE batch-report-line.
+
+           WRITE-GRAND-TOTAL.
+           MOVE SPACES TO ws-total-line.
+           MOVE "** GRAND TOTAL **" TO wst-label.
+           MOVE "SCRIPTS: " TO wst-label-cnt.
+           MOVE total-scripts TO wst-scripts.
+           MOVE "PASS: " TO wst-label-pass.
+           MOVE total-pass TO wst-pass.
+           MOVE "FAIL: " TO wst-label-fail.
+           MOVE total-fail TO wst-fail.
+           MOVE "TOTAL ACC: " TO wst-label-acc.
+           MOVE total-acc TO wst-acc.
+           MOVE ws-total-line TO batch-report-line.
+           WRITE batch-report-line.
+
+           GET-CONTROL-FILE-NAME.
+           MOVE SPACES TO ws-control-file.
+           ACCEPT ws-control-file FROM COMMAND-LINE.
+           IF ws-control-file IS EQUAL TO SPACES THEN
+               ACCEPT ws-control-file FROM ENVIRONMENT "CONTROL_FILE"
+           END-IF.
+           IF ws-control-file IS EQUAL TO SPACES THEN
+               MOVE 'control' TO ws-control-file
+           END-IF.
