@@ -4,7 +4,7 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT input-file ASSIGN TO 'input'
+               SELECT input-file ASSIGN TO DYNAMIC ws-input-file
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -13,50 +13,121 @@
            01 command.
                05 command-name PIC A(3).
                05 blank-space PIC X.
-               05 command-value PIC 9(5).
+               05 command-value PIC 9(6).
 
            WORKING-STORAGE SECTION.
+           01 ws-input-file PIC X(100).
            01 ws-command.
                05 ws-command-name PIC A(3).
                05 blank-space PIC X.
-               05 ws-command-value PIC 9(5).
+               05 ws-command-value PIC 9(6).
            01 state PIC 9.
                88 done-reading value 1.
                88 solved       value 2.
+               88 looped       value 3.
            01 eof PIC 9.
            01 pc PIC 9(5) USAGE IS COMP.
+           01 row-count PIC 9(5) USAGE IS COMP.
            01 instructions.
-               05 row OCCURS 1000 TIMES.
+               05 row OCCURS 10000 TIMES.
                    10 row-name PIC A(3).
                    10 row-value USAGE IS COMP-2.
                    10 row-seen PIC 9.
-           01 acc PIC 9(5) USAGE IS COMP.
+           01 acc PIC S9(5) USAGE IS COMP.
+           01 bad-count PIC 9(5) USAGE IS COMP VALUE 0.
 
        PROCEDURE DIVISION.
+           PERFORM GET-INPUT-FILE-NAME.
            OPEN INPUT input-file.
            MOVE 1 TO pc.
            PERFORM UNTIL done-reading
                READ input-file INTO ws-command
                    AT END MOVE 1 TO state
                END-READ
-               MOVE ws-command-name TO row-name(pc)
-               COMPUTE row-value(pc) = FUNCTION NUMVAL(ws-command-value)
-               MOVE 0 to row-seen(pc)
-               ADD 1 TO pc
+               IF NOT done-reading
+                   IF pc IS GREATER THAN 10000 THEN
+                       DISPLAY "BOOT SCRIPT TOO LONG - EXCEEDS 10000 "
+                           "INSTRUCTIONS"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE ws-command-name TO row-name(pc)
+                   MOVE 0 to row-seen(pc)
+                   IF row-name(pc) IS NOT EQUAL TO 'acc'
+                           AND row-name(pc) IS NOT EQUAL TO 'jmp'
+                           AND row-name(pc) IS NOT EQUAL TO 'nop'
+                           AND row-name(pc) IS NOT EQUAL TO 'mul'
+                           AND row-name(pc) IS NOT EQUAL TO 'set' THEN
+      * Flag it but keep loading - we want the full exception list,
+      * not just the first bad line.
+                       DISPLAY "LINE " pc ": UNRECOGNIZED OPCODE '"
+                           row-name(pc) "'"
+                       ADD 1 TO bad-count
+                   END-IF
+                   IF FUNCTION TEST-NUMVAL(ws-command-value)
+                           IS NOT EQUAL TO 0 THEN
+                       DISPLAY "LINE " pc ": UNREADABLE OPERAND '"
+                           ws-command-value "'"
+                       ADD 1 TO bad-count
+                       MOVE 0 TO row-value(pc)
+                   ELSE
+                       COMPUTE row-value(pc) =
+                           FUNCTION NUMVAL(ws-command-value)
+                   END-IF
+                   ADD 1 TO pc
+               END-IF
            END-PERFORM.
            CLOSE input-file.
+           COMPUTE row-count = pc - 1.
+
+           IF bad-count IS GREATER THAN 0 THEN
+               DISPLAY bad-count " INVALID LINE(S) - SCRIPT REJECTED"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
            MOVE 1 TO pc.
-           PERFORM UNTIL row-seen(pc)
+           PERFORM UNTIL pc IS GREATER THAN row-count
+                   OR pc IS LESS THAN 1
+                   OR row-seen(pc) IS EQUAL TO 1
                MOVE 1 TO row-seen(pc)
                IF row-name(pc) IS EQUAL TO 'acc' THEN
                    ADD row-value(pc) TO acc
                END-IF
+               IF row-name(pc) IS EQUAL TO 'mul' THEN
+      * Multiply-accumulate diagnostic step.
+                   COMPUTE acc = acc * row-value(pc)
+               END-IF
+               IF row-name(pc) IS EQUAL TO 'set' THEN
+      * Register-set diagnostic step - loads acc directly.
+                   MOVE row-value(pc) TO acc
+               END-IF
                IF row-name(pc) IS EQUAL TO 'jmp' THEN
                    COMPUTE pc = row-value(pc) + pc
                ELSE
                    ADD 1 TO pc
                END-IF
            END-PERFORM.
+           IF pc IS GREATER THAN row-count THEN
+      * Ran off the end of the script cleanly - no loop present.
+               SET solved TO TRUE
+               MOVE 0 TO RETURN-CODE
+           ELSE
+      * Stopped because an instruction would have run a second time,
+      * or because a JMP sent pc to or before line 1 - either way the
+      * script does not terminate cleanly as given.
+               SET looped TO TRUE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            DISPLAY acc.
               STOP RUN.
+
+           GET-INPUT-FILE-NAME.
+           MOVE SPACES TO ws-input-file.
+           ACCEPT ws-input-file FROM COMMAND-LINE.
+           IF ws-input-file IS EQUAL TO SPACES THEN
+               ACCEPT ws-input-file FROM ENVIRONMENT "INPUT_FILE"
+           END-IF.
+           IF ws-input-file IS EQUAL TO SPACES THEN
+               MOVE 'input' TO ws-input-file
+           END-IF.
